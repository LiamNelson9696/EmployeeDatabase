@@ -4,71 +4,810 @@ PROGRAM-ID. EMPLOYEE-DATABASE.
        *>
        *>
        *>This program creates a list of employees with their first name, last initial, hourly wage, and annual salary.
-       *>At the end, the program prints the above info. While I was unable to get subroutines working 
+       *>At the end, the program prints the above info. While I was unable to get subroutines working
        *>(could not get COBOL working on an IDE) I did include multiple paragraphs that manipulate data as subroutines would.
        *>I also learned how to use COBOL's built-in data structure (tables) and how to accept user input (ACCEPT) to create
        *>a formatted report of some basic employee info.
+       *>
+       *>UPDATE: WS-TABLE now gets mirrored out to EMPLOYEE-MASTER on disk so the roster survives between runs instead of
+       *>evaporating at STOP RUN. LOAD-PARA pulls whatever is already on file back into the table before we ask for any
+       *>new names, and SAVE-PARA (where "SAVING RESULTS..." used to just be flavor text) writes the whole table back out
+       *>once the report has printed.
+       *>
+       *>UPDATE: EMPLOYEE-MASTER is now keyed by EMPLOYEE-ID instead of being a flat sequential dump, and the 5-person
+       *>cap is gone - WS-TABLE is just a big in-memory staging area we use while we build the report, sized generously
+       *>enough for the whole shop (see WS-A/WS-B/WS-C/WS-ID below). LOAD-PARA figures out the next ID to hand out by
+       *>remembering the highest one already on file.
+       *>
+       *>UPDATE: ENTRY-PARA re-prompts on a blank name or a bad wage instead of trusting whatever came back from
+       *>ACCEPT. The wage is typed as 4 plain digits (no decimal point) and gets class-tested NUMERIC before it's
+       *>ever allowed near SALARY-PARA's MULTIPLY.
+       *>
+       *>UPDATE: SALARY-PARA no longer assumes a flat 2080-hour year. It now takes actual hours worked for the
+       *>week, pays time-and-a-half past 40, and subtracts a flat tax withholding and benefits deduction to get
+       *>a real weekly gross/net. WS-C keeps its old job of holding the annualized gross (weekly gross * 52) so
+       *>the report below doesn't have to change shape.
+       *>
+       *>UPDATE: PRINT-PARA writes a real payroll report to PRINT-FILE now instead of just DISPLAYing a line per
+       *>employee - company header, a run date, page breaks every WS-LINES-PER-PAGE lines, aligned columns, and
+       *>a grand-total line at the end.
+       *>
+       *>UPDATE: The report can come out sorted now - by name A-Z or by wage high-to-low - instead of always
+       *>printing in the table's own backwards order. SORT-PARA bubble-sorts WS-TABLE in place before
+       *>SUMMARY-PARA ever gets called, swapping every parallel array together a row at a time since there's
+       *>no single record here for the SORT verb to key on.
+       *>
+       *>UPDATE: The new-employee entry loop checkpoints itself now. CHECKPOINT-SAVE-PARA drops every
+       *>employee keyed in so far this run into CHECKPOINT.DAT as each one finishes, along with the
+       *>original target count, so a crash or a closed terminal partway through a big batch doesn't
+       *>mean starting that batch over from employee one. CHECKPOINT-LOAD-PARA picks it back up on the
+       *>next run, and the file gets cleared once the whole batch makes it to SAVE-PARA.
+       *>
+       *>UPDATE: Every employee keyed in through ENTRY-PARA now gets a dated, timestamped line appended
+       *>to AUDIT.LOG by AUDIT-PARA - who, when, and what ID they were given. Unlike the master file
+       *>or the checkpoint file this one is never rewritten, only ever appended to, so it builds up a
+       *>permanent record of every data-entry transaction across every run.
+       *>
+       *>UPDATE: A nightly job doesn't have anybody sitting at a terminal to answer prompts, so there's
+       *>now a batch mode that reads new hires straight out of TRANS.DAT instead of asking for them one
+       *>at a time. BATCH-ENTRY-PARA skips the blank-field/re-prompt dance GET-FNAME-PARA and friends
+       *>do - a bad row in the transaction file just gets skipped with a message, since there's no user
+       *>there to fix it on the spot - but it still runs every row through SALARY-PARA and AUDIT-PARA
+       *>same as an interactive entry would.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EM-EMPLOYEE-ID
+            FILE STATUS IS WS-FILE-STATUS.
+        SELECT PRINT-FILE ASSIGN TO "PAYROLL.PRT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PRINT-FILE-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+        SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+        SELECT TRANSACTION-FILE ASSIGN TO "TRANS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TRANS-FILE-STATUS.
 DATA DIVISION.
+    FILE SECTION.
+    FD EMPLOYEE-MASTER.
+        01 EM-RECORD.
+            05 EM-EMPLOYEE-ID PIC 9(05).
+            05 EM-NAME PIC X(14).
+            05 EM-WAGE PIC 9(2)V9(2).
+            05 EM-HOURS PIC 9(3)V9(2).
+            05 EM-GROSS-PAY PIC 9(5)V9(2).
+            05 EM-TAX PIC 9(4)V9(2).
+            05 EM-NET-PAY PIC 9(5)V9(2).
+            05 EM-SALARY PIC 9(7)V9(2).
+    FD PRINT-FILE.
+        01 PRINT-REC PIC X(100).
+    FD CHECKPOINT-FILE.
+        *>CKPT-TYPE 'H' is the one header record (the target count for this batch); CKPT-TYPE 'D' is
+        *>one already-entered employee, laid out the same as EM-RECORD so it can feed straight back
+        *>into WS-TABLE the same way a master-file record does.
+        01 CKPT-REC.
+            05 CKPT-TYPE PIC X(01).
+            05 CKPT-TARGET PIC 9(03).
+            05 CKPT-ID PIC 9(05).
+            05 CKPT-NAME PIC X(14).
+            05 CKPT-WAGE PIC 9(2)V9(2).
+            05 CKPT-HOURS PIC 9(3)V9(2).
+            05 CKPT-GROSS PIC 9(5)V9(2).
+            05 CKPT-TAX PIC 9(4)V9(2).
+            05 CKPT-NET PIC 9(5)V9(2).
+            05 CKPT-SALARY PIC 9(7)V9(2).
+    FD AUDIT-LOG-FILE.
+        01 AUDIT-REC PIC X(100).
+    FD TRANSACTION-FILE.
+        *>Nightly extract layout: 12-character first name, 1-character last initial, a 4-digit wage
+        *>with no decimal point, and a 5-digit hours-worked figure with no decimal point - the exact
+        *>same field shapes ENTRY-PARA collects interactively, just laid end to end on one line.
+        01 TRANS-REC.
+            05 TRANS-FNAME PIC X(12).
+            05 TRANS-LNAME PIC X(01).
+            05 TRANS-WAGE PIC X(04).
+            05 TRANS-WAGE-NUM REDEFINES TRANS-WAGE PIC 9(02)V9(02).
+            05 TRANS-HOURS PIC X(05).
+            05 TRANS-HOURS-NUM REDEFINES TRANS-HOURS PIC 9(03)V9(02).
     WORKING-STORAGE SECTION.
-        01 WS-MAX PIC 9(1).
+        01 WS-MAX PIC 9(3).
         *>I used a table to store all of the employee info. I chose to use it because of its flexibility
         *>and it was easy to create multiple data members with different data types.
+        *>This is now just a staging area for whatever we're reporting on this run - the real roster
+        *>lives in EMPLOYEE-MASTER. 200 slots is more headcount than this shop has ever had; bump
+        *>WS-TABLE-CAP (and the OCCURS clauses below) if that ever stops being true.
+        01 WS-TABLE-CAP PIC 9(3) VALUE 200.
         01 WS-TABLE.
-            05 WS-A PIC X(14) VALUE 'FNAME, L.' OCCURS 5 TIMES.
-            05 WS-B PIC 9(2)V9(2) VALUE 00.00 OCCURS 5 TIMES.
-            05 WS-C PIC 9(5)V9(2) VALUE 000000.00 OCCURS 5 TIMES.
+            05 WS-ID PIC 9(5) VALUE 00000 OCCURS 200 TIMES.
+            05 WS-A PIC X(14) VALUE 'FNAME, L.' OCCURS 200 TIMES.
+            05 WS-B PIC 9(2)V9(2) VALUE 00.00 OCCURS 200 TIMES.
+            05 WS-HOURS PIC 9(3)V9(2) VALUE ZERO OCCURS 200 TIMES.
+            05 WS-GROSS PIC 9(5)V9(2) VALUE ZERO OCCURS 200 TIMES.
+            05 WS-TAX PIC 9(4)V9(2) VALUE ZERO OCCURS 200 TIMES.
+            05 WS-NET PIC 9(5)V9(2) VALUE ZERO OCCURS 200 TIMES.
+            05 WS-C PIC 9(7)V9(2) VALUE ZERO OCCURS 200 TIMES.
         01 WS-FNAME PIC A(12).
         01 WS-LNAME PIC A(1).
-        01 WS-CNT PIC 9(1).
+        01 WS-CNT PIC 9(3).
+        *>Holds how many employees were already on file when this run started, and how many total
+        *>we end up with once the new ones are keyed in (WS-MAX gets eaten down to 0 by PRINT-PARA,
+        *>so SAVE-PARA needs its own copy of the real total to know how much to write back out).
+        01 WS-SAVED-CNT PIC 9(3) VALUE 0.
+        01 WS-TOTAL-CNT PIC 9(3) VALUE 0.
+        01 WS-IDX PIC 9(3) VALUE 0.
+        *>Next EMPLOYEE-ID to hand out - LOAD-PARA sets this to one past the highest ID on file.
+        01 WS-NEXT-ID PIC 9(5) VALUE 1.
+        01 WS-FILE-STATUS PIC X(02).
+        01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-EOF-REACHED VALUE 'Y'.
+        *>Staging field for the wage ACCEPT so we can class-test it for NUMERIC before it ever
+        *>touches WS-B - a stray letter used to flow straight into SALARY-PARA's MULTIPLY.
+        *>Has to be captured as PIC X first - ACCEPT into a numeric item silently zero-fills
+        *>anything that isn't a digit, which would defeat the NUMERIC test entirely.
+        01 WS-WAGE-INPUT PIC X(04).
+        01 WS-WAGE-NUM REDEFINES WS-WAGE-INPUT PIC 9(02)V9(02).
+        *>Same PIC-X-then-REDEFINES trick for the weekly hours ACCEPT.
+        01 WS-HOURS-INPUT PIC X(05).
+        01 WS-HOURS-NUM REDEFINES WS-HOURS-INPUT PIC 9(03)V9(02).
+        01 WS-VALID-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-INPUT-VALID VALUE 'Y'.
+        *>Flat payroll deduction rates - time-and-a-half kicks in past a 40 hour week.
+        01 WS-OVERTIME-THRESHOLD PIC 9(2)V9(2) VALUE 40.00.
+        01 WS-OVERTIME-FACTOR PIC 9V99 VALUE 1.50.
+        01 WS-TAX-RATE PIC V999 VALUE .150.
+        01 WS-BENEFITS-DEDUCTION PIC 9(3)V99 VALUE 035.00.
+        01 WS-PRINT-FILE-STATUS PIC X(02).
+        *>Run date for the report header, pulled apart into YYYY/MM/DD so we can STRING it
+        *>back together as MM/DD/YYYY - ACCEPT FROM DATE YYYYMMDD hands it back as one block.
+        01 WS-REPORT-DATE PIC 9(08).
+        01 WS-REPORT-DATE-PARTS REDEFINES WS-REPORT-DATE.
+            05 WS-RD-YYYY PIC 9(04).
+            05 WS-RD-MM PIC 9(02).
+            05 WS-RD-DD PIC 9(02).
+        01 WS-DATE-ED PIC X(10).
+        *>Page/line bookkeeping for PRINT-HEADER-PARA - a new page starts every time the body
+        *>fills up WS-LINES-PER-PAGE detail lines.
+        01 WS-PAGE-NO PIC 9(03) VALUE 1.
+        01 WS-LINE-COUNT PIC 9(03) VALUE 0.
+        01 WS-LINES-PER-PAGE PIC 9(03) VALUE 20.
+        01 WS-PAGE-NO-ED PIC ZZ9.
+        *>Edited (zero-suppressed, decimal-pointed) views of the table fields for the report columns.
+        01 WS-ID-ED PIC ZZZZ9.
+        01 WS-WAGE-ED PIC ZZ9.99.
+        01 WS-HOURS-ED PIC ZZZ9.99.
+        01 WS-GROSS-ED PIC ZZZZ9.99.
+        01 WS-NET-ED PIC ZZZZ9.99.
+        01 WS-ANNUAL-ED PIC ZZZZZZ9.99.
+        *>Sized off WS-TABLE-CAP, not just the widest single annual salary - 200 employees at the
+        *>top of the salary range add up to a good deal more than any one of them alone.
+        01 WS-GRAND-TOTAL-GROSS PIC 9(9)V9(2) VALUE ZERO.
+        01 WS-GRAND-TOTAL-ED PIC ZZZZZZZZ9.99.
+        01 WS-DASH-LINE PIC X(78) VALUE ALL "-".
+        *>One detail line, built a column at a time before it goes to PRINT-REC.
+        01 WS-DETAIL-LINE.
+            05 DL-ID PIC X(08).
+            05 DL-NAME PIC X(16).
+            05 DL-WAGE PIC X(10).
+            05 DL-HOURS PIC X(10).
+            05 DL-GROSS PIC X(12).
+            05 DL-NET PIC X(12).
+            05 DL-ANNUAL PIC X(14).
+        *>Sort choice for the report: 1 = name ascending, 2 = wage descending, anything else = no sort.
+        01 WS-SORT-OPTION PIC 9(01) VALUE 0.
+        01 WS-SORT-I PIC 9(03).
+        01 WS-SORT-J PIC 9(03).
+        *>Holding spot for one row's worth of fields while SWAP-ROW-PARA trades two rows.
+        01 WS-TEMP-ID PIC 9(05).
+        01 WS-TEMP-A PIC X(14).
+        01 WS-TEMP-B PIC 9(2)V9(2).
+        01 WS-TEMP-HOURS PIC 9(3)V9(2).
+        01 WS-TEMP-GROSS PIC 9(5)V9(2).
+        01 WS-TEMP-TAX PIC 9(4)V9(2).
+        01 WS-TEMP-NET PIC 9(5)V9(2).
+        01 WS-TEMP-C PIC 9(7)V9(2).
+        01 WS-CKPT-FILE-STATUS PIC X(02).
+        01 WS-CKPT-IDX PIC 9(03).
+        *>CHECKPOINT-SAVE-PARA only ever needs to write the rows added this run - anything at or
+        *>before WS-SAVED-CNT already made it into EMPLOYEE-MASTER on a prior run and would just
+        *>come back as a duplicate if it were checkpointed again.
+        01 WS-CKPT-START PIC 9(03).
+        *>How many new employees this batch is aiming for in total, and how many of those a prior,
+        *>interrupted run already got through - set by CHECKPOINT-LOAD-PARA when a checkpoint exists.
+        01 WS-ENTRY-TARGET PIC 9(03) VALUE 0.
+        01 WS-CKPT-DONE-CNT PIC 9(03) VALUE 0.
+        01 WS-RESUME-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-RESUMING VALUE 'Y'.
+        01 WS-CKPT-EOF-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-CKPT-EOF-REACHED VALUE 'Y'.
+        01 WS-AUDIT-FILE-STATUS PIC X(02).
+        *>Date/time stamp for AUDIT-PARA - ACCEPT FROM TIME hands back HHMMSSss as one block.
+        01 WS-AUDIT-DATE PIC 9(08).
+        01 WS-AUDIT-TIME PIC 9(08).
+        *>Who was logged into the OS when the entry went in - pulled off the USER environment
+        *>variable so the audit trail answers "by whom" as well as "when".
+        01 WS-AUDIT-OPERATOR PIC X(12).
+        01 WS-AUDIT-LINE PIC X(100).
+        *>'B' (or 'b') for batch mode off TRANS.DAT; anything else stays interactive like before.
+        01 WS-MODE-SWITCH PIC X(01) VALUE 'I'.
+        01 WS-TRANS-FILE-STATUS PIC X(02).
+        01 WS-TRANS-EOF-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-TRANS-EOF-REACHED VALUE 'Y'.
+        01 WS-BATCH-VALID-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-BATCH-ROW-VALID VALUE 'Y'.
+        *>INQUIRY-PARA's working fields - a read-only lookup against whatever is already in WS-TABLE.
+        *>Raw operator input for INQUIRY-PARA - a leading digit means an employee ID was typed,
+        *>anything else is taken as a first name and matched against the start of WS-A, same width
+        *>and padding as WS-FNAME was stored with.
+        01 WS-INQUIRY-INPUT PIC X(12).
+        01 WS-INQUIRY-ID PIC 9(05).
+        01 WS-INQUIRY-BY-NAME-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-INQUIRY-BY-NAME VALUE 'Y'.
+        01 WS-INQUIRY-DONE-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-INQUIRY-DONE VALUE 'Y'.
+        01 WS-INQUIRY-FOUND-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-INQUIRY-FOUND VALUE 'Y'.
+        01 WS-INQUIRY-IDX PIC 9(03).
 PROCEDURE DIVISION.
 
         *>Patent pending
-    DISPLAY "WELCOME TO EMPLOYEE-SOFT 78."
-    DISPLAY "HOW MANY EMPLOYEES WILL YOU BE ENTERING? YOU MAY ENTER UP TO 5."
-    ACCEPT WS-CNT.
-        *>I needed a second size variable because I realized that I added everything to the table backwards (2->1->0)
-    MOVE WS-CNT TO WS-MAX.
-        *>First COBOL loop: PERFORM TIMES
-    PERFORM ENTRY-PARA WS-CNT TIMES.
-        *>Second COBOL loop: PERFORM (according to: https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm)
-    PERFORM SUMMARY-PARA.
-        *>Does not actually save the results. This is flavor text for the PERFORM VARYING loop
-    DISPLAY "SAVING RESULTS..."
+    DISPLAY "WELCOME TO EMPLOYEE-SOFT 78.".
+    PERFORM LOAD-PARA.
+    DISPLAY WS-SAVED-CNT " EMPLOYEE(S) LOADED FROM THE MASTER FILE.".
+    DISPLAY "ENTER 'B' FOR BATCH MODE (TRANS.DAT), 'L' TO LOOK UP AN EMPLOYEE, OR ANYTHING ELSE TO KEY IN NEW HIRES:".
+    ACCEPT WS-MODE-SWITCH.
+    IF WS-MODE-SWITCH = 'L' OR WS-MODE-SWITCH = 'l'
+        PERFORM INQUIRY-PARA
+    ELSE
+        PERFORM ENTRY-AND-REPORT-PARA.
         *>Third COBOL loop: PERFORM VARYING
     PERFORM LAST-LOOP-PARA VARYING WS-CNT FROM 1 BY 1 UNTIL WS-CNT=6.
     STOP RUN.
-    
+
+    ENTRY-AND-REPORT-PARA.
+        IF WS-MODE-SWITCH = 'B' OR WS-MODE-SWITCH = 'b'
+            PERFORM BATCH-ENTRY-PARA
+        ELSE
+            PERFORM INTERACTIVE-ENTRY-PARA.
+        MOVE WS-IDX TO WS-TOTAL-CNT.
+        MOVE WS-IDX TO WS-MAX.
+        DISPLAY "HOW WOULD YOU LIKE THE REPORT SORTED?".
+        DISPLAY "  1 = BY NAME (A TO Z)".
+        DISPLAY "  2 = BY WAGE (HIGH TO LOW)".
+        DISPLAY "  ANYTHING ELSE = ENTRY ORDER (NO SORT)".
+        ACCEPT WS-SORT-OPTION.
+        PERFORM SORT-PARA.
+            *>Second COBOL loop: PERFORM (according to: https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm)
+        PERFORM SUMMARY-PARA.
+            *>Used to be flavor text only - SAVE-PARA actually writes the table out now.
+        DISPLAY "SAVING RESULTS...".
+        PERFORM SAVE-PARA.
+            *>Only the interactive path ever writes a checkpoint, so only it gets to clear one out
+            *>once the whole batch has made it to the master file. A batch-mode run here must leave
+            *>any checkpoint from an earlier, still-unresolved interactive session alone - BATCH-ENTRY-PARA
+            *>never looked at it, so it hasn't actually been resolved by this run.
+        IF WS-MODE-SWITCH NOT = 'B' AND WS-MODE-SWITCH NOT = 'b'
+            PERFORM CHECKPOINT-CLEAR-PARA.
+
+    INQUIRY-PARA.
+        *>A read-only transaction - just looks employees up against whatever LOAD-PARA already pulled
+        *>off the master file. No new hires, no report, no SAVE-PARA; nothing on disk changes.
+        MOVE 'N' TO WS-INQUIRY-DONE-SWITCH.
+        PERFORM INQUIRY-ONE-PARA UNTIL WS-INQUIRY-DONE.
+
+    INQUIRY-ONE-PARA.
+        DISPLAY "ENTER EMPLOYEE ID OR FIRST NAME TO LOOK UP (BLANK TO QUIT):".
+        ACCEPT WS-INQUIRY-INPUT.
+        IF WS-INQUIRY-INPUT = SPACES
+            MOVE 'Y' TO WS-INQUIRY-DONE-SWITCH
+        ELSE
+            PERFORM INQUIRY-RESOLVE-PARA.
+
+    INQUIRY-RESOLVE-PARA.
+        *>A leading digit means an ID was typed (no more than 5 digits, same as WS-INQUIRY-ID can
+        *>hold); anything else is taken as a first name. Moving the whole X(12) buffer straight into
+        *>the PIC 9(05) WS-INQUIRY-ID - rather than through a REDEFINES that only looks at bytes
+        *>1 thru 5 as-typed - is what makes this come out right-justified and zero-filled; ACCEPT
+        *>space-pads the bytes after whatever was typed, and a REDEFINES would have taken those
+        *>trailing spaces literally instead of as the leading zeroes a real employee ID needs.
+        MOVE 'N' TO WS-INQUIRY-FOUND-SWITCH.
+        MOVE 'N' TO WS-INQUIRY-BY-NAME-SWITCH.
+        IF WS-INQUIRY-INPUT(1:1) IS NUMERIC AND WS-INQUIRY-INPUT(6:7) = SPACES
+            MOVE WS-INQUIRY-INPUT TO WS-INQUIRY-ID
+        ELSE
+            MOVE 'Y' TO WS-INQUIRY-BY-NAME-SWITCH.
+        PERFORM INQUIRY-SEARCH-PARA VARYING WS-INQUIRY-IDX FROM 1 BY 1
+            UNTIL WS-INQUIRY-IDX > WS-SAVED-CNT OR WS-INQUIRY-FOUND.
+        IF NOT WS-INQUIRY-FOUND
+            DISPLAY "NO EMPLOYEE FOUND MATCHING " WS-INQUIRY-INPUT ".".
+
+    INQUIRY-SEARCH-PARA.
+        IF WS-INQUIRY-BY-NAME
+            PERFORM INQUIRY-SEARCH-NAME-PARA
+        ELSE
+            PERFORM INQUIRY-SEARCH-ID-PARA.
+
+    INQUIRY-SEARCH-NAME-PARA.
+        IF WS-A(WS-INQUIRY-IDX)(1:12) = WS-INQUIRY-INPUT
+            MOVE 'Y' TO WS-INQUIRY-FOUND-SWITCH
+            PERFORM INQUIRY-DISPLAY-PARA.
+
+    INQUIRY-SEARCH-ID-PARA.
+        IF WS-ID(WS-INQUIRY-IDX) = WS-INQUIRY-ID
+            MOVE 'Y' TO WS-INQUIRY-FOUND-SWITCH
+            PERFORM INQUIRY-DISPLAY-PARA.
+
+    INQUIRY-DISPLAY-PARA.
+        DISPLAY "EMPLOYEE ID: " WS-ID(WS-INQUIRY-IDX).
+        DISPLAY "  NAME: " WS-A(WS-INQUIRY-IDX).
+        DISPLAY "  WAGE/HR: $" WS-B(WS-INQUIRY-IDX).
+        DISPLAY "  HOURS LAST ENTERED: " WS-HOURS(WS-INQUIRY-IDX).
+        DISPLAY "  WEEKLY GROSS: $" WS-GROSS(WS-INQUIRY-IDX).
+        DISPLAY "  WEEKLY NET: $" WS-NET(WS-INQUIRY-IDX).
+        DISPLAY "  ANNUAL GROSS: $" WS-C(WS-INQUIRY-IDX).
+
+    LOAD-PARA.
+        *>Brings back whatever was saved the last time this ran. A missing file just means this is
+        *>the first run ever, so we start from an empty table same as before. Also works out the
+        *>next EMPLOYEE-ID to hand out while it's reading everybody back in.
+        MOVE 0 TO WS-IDX.
+        MOVE 1 TO WS-NEXT-ID.
+        OPEN INPUT EMPLOYEE-MASTER.
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "NO EXISTING MASTER FILE FOUND. STARTING FRESH."
+        ELSE
+            PERFORM READ-MASTER-PARA UNTIL WS-EOF-REACHED
+            CLOSE EMPLOYEE-MASTER.
+        MOVE WS-IDX TO WS-SAVED-CNT.
+        PERFORM CHECKPOINT-PEEK-NEXT-ID-PARA.
+
+    READ-MASTER-PARA.
+        READ EMPLOYEE-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO WS-IDX
+                MOVE EM-EMPLOYEE-ID TO WS-ID(WS-IDX)
+                MOVE EM-NAME TO WS-A(WS-IDX)
+                MOVE EM-WAGE TO WS-B(WS-IDX)
+                MOVE EM-HOURS TO WS-HOURS(WS-IDX)
+                MOVE EM-GROSS-PAY TO WS-GROSS(WS-IDX)
+                MOVE EM-TAX TO WS-TAX(WS-IDX)
+                MOVE EM-NET-PAY TO WS-NET(WS-IDX)
+                MOVE EM-SALARY TO WS-C(WS-IDX)
+                IF EM-EMPLOYEE-ID >= WS-NEXT-ID
+                    COMPUTE WS-NEXT-ID = EM-EMPLOYEE-ID + 1.
+
+    CHECKPOINT-PEEK-NEXT-ID-PARA.
+        *>An interrupted interactive run can checkpoint employees - and hand them IDs - before a crash
+        *>ever lets them reach EMPLOYEE-MASTER. If the operator picks batch mode on the next run instead
+        *>of resuming, BATCH-ENTRY-PARA would have no idea those IDs are already spoken for and could
+        *>hand one straight back out to a different employee. Reserving them here, right after LOAD-PARA
+        *>works out WS-NEXT-ID from the master file and before either entry path ever runs, is what keeps
+        *>a stale checkpoint's IDs from colliding with a fresh batch's.
+        MOVE 'N' TO WS-CKPT-EOF-SWITCH.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-CKPT-FILE-STATUS = "00"
+            PERFORM CHECKPOINT-PEEK-ROW-PARA UNTIL WS-CKPT-EOF-REACHED
+            CLOSE CHECKPOINT-FILE.
+
+    CHECKPOINT-PEEK-ROW-PARA.
+        READ CHECKPOINT-FILE
+            AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+            NOT AT END
+                IF CKPT-TYPE = 'D' AND CKPT-ID >= WS-NEXT-ID
+                    COMPUTE WS-NEXT-ID = CKPT-ID + 1.
+
+    CHECKPOINT-LOAD-PARA.
+        *>Picks up a batch that got interrupted partway through. If CHECKPOINT.DAT isn't there this
+        *>is just a normal run - leave WS-RESUME-SWITCH at 'N' and let the mainline ask its question
+        *>the usual way. If it is there, the employees on it go into WS-TABLE right behind whatever
+        *>LOAD-PARA already put there, same appending trick LOAD-PARA itself uses.
+        MOVE 'N' TO WS-RESUME-SWITCH.
+        MOVE 'N' TO WS-CKPT-EOF-SWITCH.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-CKPT-FILE-STATUS = "00"
+            PERFORM CHECKPOINT-READ-HEADER-PARA
+            PERFORM CHECKPOINT-READ-ROW-PARA UNTIL WS-CKPT-EOF-REACHED
+            CLOSE CHECKPOINT-FILE.
+        COMPUTE WS-CKPT-DONE-CNT = WS-IDX - WS-SAVED-CNT.
+
+    CHECKPOINT-READ-HEADER-PARA.
+        READ CHECKPOINT-FILE
+            AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+            NOT AT END
+                MOVE CKPT-TARGET TO WS-ENTRY-TARGET
+                MOVE 'Y' TO WS-RESUME-SWITCH.
+
+    CHECKPOINT-READ-ROW-PARA.
+        READ CHECKPOINT-FILE
+            AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+            NOT AT END
+                ADD 1 TO WS-IDX
+                MOVE CKPT-ID TO WS-ID(WS-IDX)
+                MOVE CKPT-NAME TO WS-A(WS-IDX)
+                MOVE CKPT-WAGE TO WS-B(WS-IDX)
+                MOVE CKPT-HOURS TO WS-HOURS(WS-IDX)
+                MOVE CKPT-GROSS TO WS-GROSS(WS-IDX)
+                MOVE CKPT-TAX TO WS-TAX(WS-IDX)
+                MOVE CKPT-NET TO WS-NET(WS-IDX)
+                MOVE CKPT-SALARY TO WS-C(WS-IDX)
+                IF CKPT-ID >= WS-NEXT-ID
+                    COMPUTE WS-NEXT-ID = CKPT-ID + 1.
+
+    CHECKPOINT-SAVE-PARA.
+        *>Rewrites the whole checkpoint file from scratch every time a new employee finishes entry -
+        *>same "just redump it all" approach SAVE-PARA uses for the master file. The header carries
+        *>the original target so a resumed run knows how many more are still needed.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE 'H' TO CKPT-TYPE.
+        MOVE WS-ENTRY-TARGET TO CKPT-TARGET.
+        MOVE 0 TO CKPT-ID.
+        MOVE SPACES TO CKPT-NAME.
+        MOVE ZERO TO CKPT-WAGE CKPT-HOURS CKPT-GROSS CKPT-TAX CKPT-NET CKPT-SALARY.
+        WRITE CKPT-REC.
+        *>Only the new hires entered so far this run get checkpointed - rows 1 thru WS-SAVED-CNT
+        *>are already sitting in EMPLOYEE-MASTER and LOAD-PARA will bring them back on its own.
+        COMPUTE WS-CKPT-START = WS-SAVED-CNT + 1.
+        PERFORM CHECKPOINT-WRITE-ROW-PARA VARYING WS-CKPT-IDX FROM WS-CKPT-START BY 1 UNTIL WS-CKPT-IDX > WS-IDX.
+        CLOSE CHECKPOINT-FILE.
+
+    CHECKPOINT-WRITE-ROW-PARA.
+        MOVE 'D' TO CKPT-TYPE.
+        MOVE 0 TO CKPT-TARGET.
+        MOVE WS-ID(WS-CKPT-IDX) TO CKPT-ID.
+        MOVE WS-A(WS-CKPT-IDX) TO CKPT-NAME.
+        MOVE WS-B(WS-CKPT-IDX) TO CKPT-WAGE.
+        MOVE WS-HOURS(WS-CKPT-IDX) TO CKPT-HOURS.
+        MOVE WS-GROSS(WS-CKPT-IDX) TO CKPT-GROSS.
+        MOVE WS-TAX(WS-CKPT-IDX) TO CKPT-TAX.
+        MOVE WS-NET(WS-CKPT-IDX) TO CKPT-NET.
+        MOVE WS-C(WS-CKPT-IDX) TO CKPT-SALARY.
+        WRITE CKPT-REC.
+
+    CHECKPOINT-CLEAR-PARA.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        CLOSE CHECKPOINT-FILE.
+
+    AUDIT-PARA.
+        *>AUDIT.LOG only ever gets appended to - OPEN EXTEND on a file that doesn't exist yet comes
+        *>back with file status 35, so the first-ever entry just falls through to OPEN OUTPUT instead.
+        ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+        ACCEPT WS-AUDIT-TIME FROM TIME.
+        DISPLAY "USER" UPON ENVIRONMENT-NAME.
+        ACCEPT WS-AUDIT-OPERATOR FROM ENVIRONMENT-VALUE.
+        *>The audit trail has to show the figure that went in, not just that something did - pulling
+        *>the wage through WS-WAGE-ED gives the same $ZZ9.99 look as the payroll report instead of a
+        *>bare, decimal-point-free run of digits.
+        MOVE WS-B(WS-IDX) TO WS-WAGE-ED.
+        MOVE SPACES TO WS-AUDIT-LINE.
+        STRING WS-AUDIT-DATE DELIMITED BY SIZE "-" DELIMITED BY SIZE WS-AUDIT-TIME DELIMITED BY SIZE
+            "  EMPLOYEE ID " DELIMITED BY SIZE WS-ID(WS-IDX) DELIMITED BY SIZE
+            " ENTERED: " DELIMITED BY SIZE WS-A(WS-IDX) DELIMITED BY SIZE
+            " WAGE $" DELIMITED BY SIZE WS-WAGE-ED DELIMITED BY SIZE
+            " BY " DELIMITED BY SIZE WS-AUDIT-OPERATOR DELIMITED BY SIZE
+            INTO WS-AUDIT-LINE.
+        OPEN EXTEND AUDIT-LOG-FILE.
+        IF WS-AUDIT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT AUDIT-LOG-FILE.
+        MOVE WS-AUDIT-LINE TO AUDIT-REC.
+        WRITE AUDIT-REC.
+        CLOSE AUDIT-LOG-FILE.
+
+    INTERACTIVE-ENTRY-PARA.
+        *>The old top-of-mainline logic, moved into its own paragraph now that there's a second way
+        *>(BATCH-ENTRY-PARA) to get new employees into the table.
+        PERFORM CHECKPOINT-LOAD-PARA.
+        IF WS-RESUMING
+            DISPLAY "CHECKPOINT FOUND - RESUMING A BATCH OF " WS-ENTRY-TARGET " NEW EMPLOYEE(S); "
+                WS-CKPT-DONE-CNT " ALREADY ENTERED BEFORE THE LAST STOP."
+            COMPUTE WS-CNT = WS-ENTRY-TARGET - WS-CKPT-DONE-CNT
+        ELSE
+            DISPLAY "HOW MANY NEW EMPLOYEES WILL YOU BE ENTERING?"
+            ACCEPT WS-CNT.
+            *>I needed a second size variable because I realized that I added everything to the table backwards (2->1->0)
+        ADD WS-IDX TO WS-CNT GIVING WS-MAX.
+        IF WS-MAX > WS-TABLE-CAP
+            DISPLAY "ONLY " WS-TABLE-CAP " SLOTS AVAILABLE IN ONE RUN. TRUNCATING THE LIST."
+            MOVE WS-TABLE-CAP TO WS-MAX
+            COMPUTE WS-CNT = WS-MAX - WS-IDX.
+        *>WS-ENTRY-TARGET has to be set from WS-CNT down here, after any truncation above, or a
+        *>resumed run would chase a target the table can never actually reach. Only a fresh batch
+        *>sets it at all - a resumed one already has the real target off the checkpoint header.
+        IF NOT WS-RESUMING
+            MOVE WS-CNT TO WS-ENTRY-TARGET.
+        *>First COBOL loop: PERFORM TIMES
+        PERFORM ENTRY-PARA WS-CNT TIMES.
+
+    BATCH-ENTRY-PARA.
+        *>Nightly/unattended path - no prompts, no re-prompting, no checkpoint (a batch run is meant
+        *>to be re-driven off the same TRANS.DAT rather than resumed mid-file). Bad rows are skipped
+        *>with a message instead of stopping the whole job.
+        MOVE 'N' TO WS-TRANS-EOF-SWITCH.
+        OPEN INPUT TRANSACTION-FILE.
+        IF WS-TRANS-FILE-STATUS NOT = "00"
+            DISPLAY "NO TRANSACTION FILE FOUND (TRANS.DAT). NOTHING TO PROCESS IN BATCH MODE."
+        ELSE
+            PERFORM BATCH-ROW-PARA UNTIL WS-TRANS-EOF-REACHED
+            CLOSE TRANSACTION-FILE.
+
+    BATCH-ROW-PARA.
+        READ TRANSACTION-FILE
+            AT END MOVE 'Y' TO WS-TRANS-EOF-SWITCH
+            NOT AT END
+                PERFORM BATCH-VALIDATE-PARA.
+
+    BATCH-VALIDATE-PARA.
+        MOVE 'Y' TO WS-BATCH-VALID-SWITCH.
+        IF TRANS-FNAME = SPACES
+            DISPLAY "BATCH ROW SKIPPED - BLANK FIRST NAME."
+            MOVE 'N' TO WS-BATCH-VALID-SWITCH.
+        IF TRANS-LNAME = SPACE
+            DISPLAY "BATCH ROW SKIPPED - BLANK LAST INITIAL FOR " TRANS-FNAME "."
+            MOVE 'N' TO WS-BATCH-VALID-SWITCH.
+        IF TRANS-WAGE IS NOT NUMERIC OR TRANS-WAGE-NUM = ZERO
+            DISPLAY "BATCH ROW SKIPPED - BAD WAGE FOR " TRANS-FNAME "."
+            MOVE 'N' TO WS-BATCH-VALID-SWITCH.
+        IF TRANS-HOURS IS NOT NUMERIC OR TRANS-HOURS-NUM = ZERO OR TRANS-HOURS-NUM > 168.00
+            DISPLAY "BATCH ROW SKIPPED - BAD HOURS FOR " TRANS-FNAME "."
+            MOVE 'N' TO WS-BATCH-VALID-SWITCH.
+        IF WS-IDX >= WS-TABLE-CAP
+            DISPLAY "TABLE IS FULL AT " WS-TABLE-CAP " EMPLOYEE(S). IGNORING REMAINING TRANSACTION RECORDS."
+            MOVE 'N' TO WS-BATCH-VALID-SWITCH
+            MOVE 'Y' TO WS-TRANS-EOF-SWITCH.
+        IF WS-BATCH-ROW-VALID
+            PERFORM BATCH-ADD-ROW-PARA.
+
+    BATCH-ADD-ROW-PARA.
+        ADD 1 TO WS-IDX.
+        MOVE WS-NEXT-ID TO WS-ID(WS-IDX).
+        ADD 1 TO WS-NEXT-ID.
+        STRING TRANS-FNAME DELIMITED BY SIZE TRANS-LNAME DELIMITED BY SIZE '. ' DELIMITED BY SIZE
+            INTO WS-A(WS-IDX).
+        MOVE TRANS-WAGE-NUM TO WS-B(WS-IDX).
+        MOVE TRANS-HOURS-NUM TO WS-HOURS(WS-IDX).
+        PERFORM SALARY-PARA.
+        DISPLAY WS-A(WS-IDX) " WAS ASSIGNED EMPLOYEE ID " WS-ID(WS-IDX) " (BATCH).".
+        PERFORM AUDIT-PARA.
+
     ENTRY-PARA.
+        *>Counting up now instead of down - we're appending onto whatever LOAD-PARA already put in
+        *>the table, not filling it top-down from scratch.
+        ADD 1 TO WS-IDX.
+        MOVE WS-NEXT-ID TO WS-ID(WS-IDX).
+        ADD 1 TO WS-NEXT-ID.
+        MOVE 'N' TO WS-VALID-SWITCH.
+        PERFORM GET-FNAME-PARA UNTIL WS-INPUT-VALID.
+        MOVE 'N' TO WS-VALID-SWITCH.
+        PERFORM GET-LNAME-PARA UNTIL WS-INPUT-VALID.
+        *>String concatenation
+        STRING WS-FNAME DELIMITED BY SIZE WS-LNAME DELIMITED BY SIZE '. ' DELIMITED BY SIZE INTO WS-A(WS-IDX).
+        MOVE 'N' TO WS-VALID-SWITCH.
+        PERFORM GET-WAGE-PARA UNTIL WS-INPUT-VALID.
+        MOVE 'N' TO WS-VALID-SWITCH.
+        PERFORM GET-HOURS-PARA UNTIL WS-INPUT-VALID.
+        PERFORM SALARY-PARA.
+        DISPLAY WS-A(WS-IDX) " WAS ASSIGNED EMPLOYEE ID " WS-ID(WS-IDX) ".".
+        PERFORM CHECKPOINT-SAVE-PARA.
+        PERFORM AUDIT-PARA.
+
+    GET-FNAME-PARA.
         DISPLAY "PLEASE ENTER THE EMPLOYEE'S FIRST NAME:".
         ACCEPT WS-FNAME.
+        IF WS-FNAME = SPACES
+            DISPLAY "FIRST NAME CANNOT BE BLANK. TRY AGAIN."
+        ELSE
+            MOVE 'Y' TO WS-VALID-SWITCH.
+
+    GET-LNAME-PARA.
         DISPLAY "PLEASE ENTER THE EMPLOYEE'S LAST INITIAL:".
         ACCEPT WS-LNAME.
-        *>String concatenation 
-        STRING WS-FNAME DELIMITED BY SIZE WS-LNAME DELIMITED BY SIZE '. ' DELIMITED BY SIZE INTO WS-A(WS-CNT).
-        DISPLAY "WHAT IS " WS-A(WS-CNT) "'S HOURLY WAGE?".
-        ACCEPT WS-B(WS-CNT).
-        PERFORM SALARY-PARA.
-        SUBTRACT 1 FROM WS-CNT GIVING WS-CNT.
-        
+        IF WS-LNAME = SPACE
+            DISPLAY "LAST INITIAL CANNOT BE BLANK. TRY AGAIN."
+        ELSE
+            MOVE 'Y' TO WS-VALID-SWITCH.
+
+    GET-WAGE-PARA.
+        DISPLAY "WHAT IS " WS-A(WS-IDX) "'S HOURLY WAGE (4 DIGITS, NO DECIMAL POINT - 1550 FOR $15.50)?".
+        ACCEPT WS-WAGE-INPUT.
+        IF WS-WAGE-INPUT IS NOT NUMERIC
+            DISPLAY "WAGE MUST BE NUMERIC AND CANNOT BE NEGATIVE. TRY AGAIN."
+        ELSE IF WS-WAGE-NUM = ZERO
+            DISPLAY "WAGE MUST BE GREATER THAN ZERO. TRY AGAIN."
+        ELSE
+            MOVE WS-WAGE-NUM TO WS-B(WS-IDX)
+            MOVE 'Y' TO WS-VALID-SWITCH.
+
+    GET-HOURS-PARA.
+        DISPLAY "HOW MANY HOURS DID " WS-A(WS-IDX) " WORK THIS WEEK (5 DIGITS, NO DECIMAL POINT - 04500 FOR 45.00)?".
+        ACCEPT WS-HOURS-INPUT.
+        IF WS-HOURS-INPUT IS NOT NUMERIC
+            DISPLAY "HOURS MUST BE NUMERIC. TRY AGAIN."
+        ELSE IF WS-HOURS-NUM = ZERO OR WS-HOURS-NUM > 168.00
+            DISPLAY "HOURS MUST BE GREATER THAN ZERO AND NO MORE THAN 168 IN A WEEK. TRY AGAIN."
+        ELSE
+            MOVE WS-HOURS-NUM TO WS-HOURS(WS-IDX)
+            MOVE 'Y' TO WS-VALID-SWITCH.
+
     SALARY-PARA.
-        *>40 hours per week * 52 weeks per year = 2080 hours
-        MULTIPLY WS-B(WS-CNT) BY 2080 GIVING WS-C(WS-CNT).
-        
+        *>Time-and-a-half on anything past a 40 hour week, then a flat tax withholding and
+        *>benefits deduction come out before we call it net pay.
+        IF WS-HOURS(WS-IDX) > WS-OVERTIME-THRESHOLD
+            COMPUTE WS-GROSS(WS-IDX) =
+                (WS-OVERTIME-THRESHOLD * WS-B(WS-IDX))
+                + ((WS-HOURS(WS-IDX) - WS-OVERTIME-THRESHOLD) * WS-B(WS-IDX) * WS-OVERTIME-FACTOR)
+        ELSE
+            COMPUTE WS-GROSS(WS-IDX) = WS-HOURS(WS-IDX) * WS-B(WS-IDX).
+        COMPUTE WS-TAX(WS-IDX) = WS-GROSS(WS-IDX) * WS-TAX-RATE.
+        COMPUTE WS-NET(WS-IDX) = WS-GROSS(WS-IDX) - WS-TAX(WS-IDX) - WS-BENEFITS-DEDUCTION.
+        *>WS-C used to be a flat 2080-hour annual estimate. It's now the weekly gross annualized,
+        *>so the rest of the report (and the master file) don't have to change shape.
+        COMPUTE WS-C(WS-IDX) = WS-GROSS(WS-IDX) * 52.
+
+    SORT-PARA.
+        *>A plain bubble sort over the table - no COBOL SORT verb here since an employee's fields
+        *>live across several separate OCCURS arrays under WS-TABLE rather than one record per row,
+        *>so every swap has to move all of them together (see SWAP-ROW-PARA).
+        IF WS-SORT-OPTION = 1 OR WS-SORT-OPTION = 2
+            PERFORM SORT-OUTER-PARA VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I > WS-TOTAL-CNT.
+
+    SORT-OUTER-PARA.
+        PERFORM SORT-INNER-PARA VARYING WS-SORT-J FROM 1 BY 1 UNTIL WS-SORT-J > WS-TOTAL-CNT - WS-SORT-I.
+
+    SORT-INNER-PARA.
+        *>PRINT-PARA walks the table from WS-MAX back down to 1, so to come out of the printer in
+        *>the order the user actually asked for, the table itself has to end up sorted backwards
+        *>from that order - name Z-to-A under the hood gives A-to-Z on the report, and wage
+        *>low-to-high under the hood gives high-to-low on the report.
+        IF WS-SORT-OPTION = 1 AND WS-A(WS-SORT-J) < WS-A(WS-SORT-J + 1)
+            PERFORM SWAP-ROW-PARA.
+        IF WS-SORT-OPTION = 2 AND WS-B(WS-SORT-J) > WS-B(WS-SORT-J + 1)
+            PERFORM SWAP-ROW-PARA.
+
+    SWAP-ROW-PARA.
+        MOVE WS-ID(WS-SORT-J) TO WS-TEMP-ID.
+        MOVE WS-ID(WS-SORT-J + 1) TO WS-ID(WS-SORT-J).
+        MOVE WS-TEMP-ID TO WS-ID(WS-SORT-J + 1).
+        MOVE WS-A(WS-SORT-J) TO WS-TEMP-A.
+        MOVE WS-A(WS-SORT-J + 1) TO WS-A(WS-SORT-J).
+        MOVE WS-TEMP-A TO WS-A(WS-SORT-J + 1).
+        MOVE WS-B(WS-SORT-J) TO WS-TEMP-B.
+        MOVE WS-B(WS-SORT-J + 1) TO WS-B(WS-SORT-J).
+        MOVE WS-TEMP-B TO WS-B(WS-SORT-J + 1).
+        MOVE WS-HOURS(WS-SORT-J) TO WS-TEMP-HOURS.
+        MOVE WS-HOURS(WS-SORT-J + 1) TO WS-HOURS(WS-SORT-J).
+        MOVE WS-TEMP-HOURS TO WS-HOURS(WS-SORT-J + 1).
+        MOVE WS-GROSS(WS-SORT-J) TO WS-TEMP-GROSS.
+        MOVE WS-GROSS(WS-SORT-J + 1) TO WS-GROSS(WS-SORT-J).
+        MOVE WS-TEMP-GROSS TO WS-GROSS(WS-SORT-J + 1).
+        MOVE WS-TAX(WS-SORT-J) TO WS-TEMP-TAX.
+        MOVE WS-TAX(WS-SORT-J + 1) TO WS-TAX(WS-SORT-J).
+        MOVE WS-TEMP-TAX TO WS-TAX(WS-SORT-J + 1).
+        MOVE WS-NET(WS-SORT-J) TO WS-TEMP-NET.
+        MOVE WS-NET(WS-SORT-J + 1) TO WS-NET(WS-SORT-J).
+        MOVE WS-TEMP-NET TO WS-NET(WS-SORT-J + 1).
+        MOVE WS-C(WS-SORT-J) TO WS-TEMP-C.
+        MOVE WS-C(WS-SORT-J + 1) TO WS-C(WS-SORT-J).
+        MOVE WS-TEMP-C TO WS-C(WS-SORT-J + 1).
+
     PRINT-PARA.
-        *>Prints the list backwards because I (accidentally) put the values into the table backwards
-        DISPLAY "EMPLOYEE: " WS-A(WS-MAX) " - WAGE: $" WS-B(WS-MAX) " PER HOUR - GROSS SALARY: $" WS-C(WS-MAX).
+        *>Prints the list backwards because I (accidentally) put the values into the table backwards.
+        *>Starts a fresh page once the current one fills up, then lays the employee out as one
+        *>detail line in PRINT-FILE instead of a console DISPLAY.
+        IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+            PERFORM PRINT-HEADER-PARA.
+        MOVE WS-ID(WS-MAX) TO WS-ID-ED.
+        MOVE WS-B(WS-MAX) TO WS-WAGE-ED.
+        MOVE WS-HOURS(WS-MAX) TO WS-HOURS-ED.
+        MOVE WS-GROSS(WS-MAX) TO WS-GROSS-ED.
+        MOVE WS-NET(WS-MAX) TO WS-NET-ED.
+        MOVE WS-C(WS-MAX) TO WS-ANNUAL-ED.
+        MOVE WS-ID-ED TO DL-ID.
+        MOVE WS-A(WS-MAX) TO DL-NAME.
+        MOVE WS-WAGE-ED TO DL-WAGE.
+        MOVE WS-HOURS-ED TO DL-HOURS.
+        MOVE WS-GROSS-ED TO DL-GROSS.
+        MOVE WS-NET-ED TO DL-NET.
+        MOVE WS-ANNUAL-ED TO DL-ANNUAL.
+        MOVE WS-DETAIL-LINE TO PRINT-REC.
+        WRITE PRINT-REC.
+        ADD 1 TO WS-LINE-COUNT.
+        ADD WS-C(WS-MAX) TO WS-GRAND-TOTAL-GROSS.
         SUBTRACT 1 FROM WS-MAX.
-        
+
+    PRINT-HEADER-PARA.
+        *>Company banner, run date, page number, column headers, and a dashed rule under them.
+        *>WS-PAGE-NO starts at 1 for the very first page SUMMARY-PARA asks for, then bumps here
+        *>every time PRINT-PARA calls this again because the page filled up.
+        IF WS-PAGE-NO > 1
+            MOVE SPACES TO PRINT-REC
+            WRITE PRINT-REC AFTER ADVANCING PAGE.
+        MOVE WS-PAGE-NO TO WS-PAGE-NO-ED.
+        MOVE SPACES TO PRINT-REC.
+        MOVE "EMPLOYEE-SOFT 78 - WEEKLY PAYROLL REPORT" TO PRINT-REC.
+        WRITE PRINT-REC.
+        MOVE SPACES TO PRINT-REC.
+        STRING "RUN DATE: " WS-DATE-ED DELIMITED BY SIZE
+            "          PAGE: " DELIMITED BY SIZE WS-PAGE-NO-ED DELIMITED BY SIZE
+            INTO PRINT-REC.
+        WRITE PRINT-REC.
+        MOVE SPACES TO PRINT-REC.
+        WRITE PRINT-REC.
+        *>Spacing here has to track WS-DETAIL-LINE's actual column widths (DL-ID 8, DL-NAME 16,
+        *>DL-WAGE 10, DL-HOURS 10, DL-GROSS 12, DL-NET 12, DL-ANNUAL 14) or the columns drift.
+        *>"WEEKLY GROSS" is exactly as wide as DL-GROSS itself, so it needs to borrow a character
+        *>of HOURS's padding to leave a gap before WEEKLY NET - HOURS's label still reads fine with
+        *>one less trailing space, and WEEKLY NET/ANNUAL GROSS still land right on their columns.
+        MOVE "EMP ID  NAME            WAGE/HR   HOURS    WEEKLY GROSS WEEKLY NET  ANNUAL GROSS" TO PRINT-REC.
+        WRITE PRINT-REC.
+        MOVE WS-DASH-LINE TO PRINT-REC.
+        WRITE PRINT-REC.
+        ADD 1 TO WS-PAGE-NO.
+        MOVE 0 TO WS-LINE-COUNT.
+
+    PRINT-GRAND-TOTAL-PARA.
+        MOVE SPACES TO PRINT-REC.
+        WRITE PRINT-REC.
+        MOVE WS-DASH-LINE TO PRINT-REC.
+        WRITE PRINT-REC.
+        MOVE WS-GRAND-TOTAL-GROSS TO WS-GRAND-TOTAL-ED.
+        MOVE SPACES TO PRINT-REC.
+        STRING "GRAND TOTAL ANNUAL GROSS PAYROLL: $" DELIMITED BY SIZE
+            WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+            INTO PRINT-REC.
+        WRITE PRINT-REC.
+
     SUMMARY-PARA.
-        DISPLAY "YOU HAVE ENTERED " WS-MAX " EMPLOYEE(S). PRINTING REPORT...".
-        PERFORM PRINT-PARA UNTIL WS-MAX EQUAL 0.
-        
+        DISPLAY "YOU HAVE ENTERED " WS-MAX " EMPLOYEE(S). PRINTING REPORT TO PAYROLL.PRT...".
+        ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+        STRING WS-RD-MM DELIMITED BY SIZE "/" DELIMITED BY SIZE
+            WS-RD-DD DELIMITED BY SIZE "/" DELIMITED BY SIZE
+            WS-RD-YYYY DELIMITED BY SIZE
+            INTO WS-DATE-ED.
+        MOVE ZERO TO WS-GRAND-TOTAL-GROSS.
+        MOVE 1 TO WS-PAGE-NO.
+        MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+        OPEN OUTPUT PRINT-FILE.
+        IF WS-PRINT-FILE-STATUS NOT = "00"
+            DISPLAY "*** COULD NOT OPEN PAYROLL.PRT FOR WRITING - REPORT NOT PRODUCED! STATUS: " WS-PRINT-FILE-STATUS
+        ELSE
+            PERFORM PRINT-PARA UNTIL WS-MAX EQUAL 0
+            PERFORM PRINT-GRAND-TOTAL-PARA
+            CLOSE PRINT-FILE.
+
+    SAVE-PARA.
+        *>WS-MAX got walked down to 0 by PRINT-PARA above, so we drive this off WS-TOTAL-CNT instead.
+        *>The whole roster gets rewritten from the table each time, same as before - just into an
+        *>indexed file now instead of a flat one.
+        OPEN OUTPUT EMPLOYEE-MASTER.
+        IF WS-FILE-STATUS NOT = "00"
+            DISPLAY "*** COULD NOT OPEN EMPLOYEE.DAT FOR SAVING - ROSTER NOT PERSISTED! STATUS: " WS-FILE-STATUS
+        ELSE
+            PERFORM WRITE-MASTER-PARA VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TOTAL-CNT
+            CLOSE EMPLOYEE-MASTER.
+
+    WRITE-MASTER-PARA.
+        MOVE WS-ID(WS-IDX) TO EM-EMPLOYEE-ID.
+        MOVE WS-A(WS-IDX) TO EM-NAME.
+        MOVE WS-B(WS-IDX) TO EM-WAGE.
+        MOVE WS-HOURS(WS-IDX) TO EM-HOURS.
+        MOVE WS-GROSS(WS-IDX) TO EM-GROSS-PAY.
+        MOVE WS-TAX(WS-IDX) TO EM-TAX.
+        MOVE WS-NET(WS-IDX) TO EM-NET-PAY.
+        MOVE WS-C(WS-IDX) TO EM-SALARY.
+        WRITE EM-RECORD.
+
         *>All flavor text
     LAST-LOOP-PARA.
         DISPLAY "(" WS-CNT ")".
 
         IF WS-CNT = 5 THEN
             DISPLAY "SUCCESS!".
-        
-        *>The end! 
+
+        *>The end!
 EXIT.
